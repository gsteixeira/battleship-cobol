@@ -3,12 +3,42 @@
             AUTHOR. Gustavo Selbach Teixeira (gsteixei@gmail.com).
             DATE-WRITTEN. 2021-09-19.
             *> The classical game Battleship in Cobol
+            *> 2026-08-09  added game history log, save/resume,
+            *>             hot-seat mode, manual ship placement,
+            *>             data-driven fleet and battle reports.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT history_file ASSIGN TO history_file_name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS history_file_status.
+                    SELECT checkpoint_file
+                        ASSIGN TO checkpoint_file_name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS checkpoint_file_status.
+                    SELECT fleet_file ASSIGN TO fleet_file_name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS fleet_file_status.
+                    SELECT report_file ASSIGN TO report_file_name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS report_file_status.
         DATA DIVISION.
+            FILE SECTION.
+                FD  history_file.
+                    01 history_line     PIC X(80) VALUE SPACES.
+                FD  checkpoint_file.
+                    01 checkpoint_line  PIC X(23760) VALUE SPACES.
+                FD  fleet_file.
+                    01 fleet_line       PIC X(40) VALUE SPACES.
+                FD  report_file.
+                    01 report_line      PIC X(80) VALUE SPACES.
             WORKING-STORAGE SECTION.
                 *> Program parameters
                 01 GAME_MODE    PIC 9 VALUE 0. *> 0 game, 1 test, 2 demo
                 01 NOFOG_MODE   PIC 9 VALUE 0.
                 01 FIRE_ON_HIT  PIC 9 VALUE 0.
+                01 MANUAL_PLACEMENT PIC 9 VALUE 0.
+                01 AI_DIFFICULTY PIC 9 VALUE 2. *> 1 easy, 2 normal, 3 hard
                 *> constants
                 01 WATER        CONSTANT GLOBAL as '.'.
                 01 SHIP_SPRITE  CONSTANT GLOBAL as "#".
@@ -16,7 +46,9 @@
                 01 MISSED       CONSTANT GLOBAL as "0".
                 01 BOARD_WIDTH  CONSTANT GLOBAL as 10.
                 01 BOARD_HEIGTH CONSTANT GLOBAL as 9.
-                01 SHIP_NUMBER  CONSTANT GLOBAL as 5.
+                01 MAX_SHIPS    CONSTANT GLOBAL as 8.
+                01 SHIP_NUMBER  PIC 9 GLOBAL VALUE 5.
+                01 FLEET_LOADED PIC 9 VALUE 0.
                 01 TILE_WITH    CONSTANT as 2.
                 01 HUMAN_PLAYER CONSTANT as 1.
                 01 CPU_PLAYER   CONSTANT as 2.
@@ -35,7 +67,42 @@
                 01 white        CONSTANT AS 7.
                 *> Game
                 01 GAME_OVER    PIC 9 VALUE 0.
-                01 player_name  PIC X(10) VALUE SPACES.
+                01 SAVE_REQUESTED PIC 9 VALUE 0.
+                *> whose turn was pending when the game was saved
+                *> (hot-seat player 2 can save on their own turn,
+                *> before the round starts back over at player 1)
+                01 SAVED_TURN   PIC 9 VALUE 1.
+                01 player_name  PIC X(16) VALUE SPACES.
+                *> file handling
+                01 history_file_name        PIC X(4096)
+                                            VALUE 'game_history.csv'.
+                01 history_file_status      PIC XX.
+                01 checkpoint_file_name     PIC X(4096)
+                                            VALUE 'save_game.dat'.
+                01 checkpoint_file_status   PIC XX.
+                01 checkpoint_found         PIC 9 VALUE 0.
+                01 fleet_file_name          PIC X(4096)
+                                            VALUE 'fleet.dat'.
+                01 fleet_file_status        PIC XX.
+                01 fleet_end_of_file        PIC 9 VALUE 0.
+                *> fleet.dat is hand-edited by users for tournament
+                *> variants, so each line is validated the same way
+                *> hall_of_fame.csv/game_history.csv are
+                01 fleet_line_valid         PIC 9 VALUE 0.
+                01 fleet_field_count        PIC 99 VALUE 0.
+                01 fleet_trailing_field     PIC X(20) VALUE SPACES.
+                01 skipped_fleet_lines      PIC 99 VALUE 0.
+                01 report_file_name         PIC X(4096)
+                                            VALUE 'battle_report.txt'.
+                01 report_file_status       PIC XX.
+                *> date used to stamp history and reports
+                01 game_date_time.
+                    05 game_year    PIC 9999.
+                    05 game_month   PIC 99.
+                    05 game_day     PIC 99.
+                    05 FILLER       PIC X(13).
+                01 game_date_tx     PIC X(10) VALUE SPACES.
+                01 game_winner_tx   PIC X VALUE SPACE.
                 *> auxiliary vars
                 01 auxiliary_vars.
                     05 datetime         PIC X(21).
@@ -66,6 +133,8 @@
                 *> player references
                 01 player               PIC 9 VALUE 1.
                 01 enemy                PIC 9 VALUE 2.
+                *> whose board is currently shown (hot-seat mode)
+                01 CURRENT_VIEWER       PIC 9 VALUE 1.
                 *> ship construction yard
                 01 build_counter        PIC 99 VALUE ZERO.
                 01 start_at_x           PIC 99.
@@ -77,47 +146,32 @@
                     05 ship_lenght          PIC 9.
                     05 ship_color           PIC 9.
                     05 ship_name            PIC X(10).
-                *> struct that represent a "ship class"
-                01 Ship_classes.
-                    05 carrier.
-                        10 class_lenght   PIC 9 VALUE 5.
-                        10 class_color    PIC 9 VALUE green.
-                        10 class_name     PIC X(10) VALUE "carrier".
-                    05 battleship.
-                        10 class_lenght   PIC 9 VALUE 4.
-                        10 class_color    PIC 9 VALUE cyan.
-                        10 class_name     PIC X(10) VALUE "battleship".
-                    05 cruiser.
-                        10 class_lenght   PIC 9 VALUE 3.
-                        10 class_color    PIC 9 VALUE magenta.
-                        10 class_name     PIC X(10) VALUE "cruiser".
-                    05 submarine.
-                        10 class_lenght   PIC 9 VALUE 3.
-                        10 class_color    PIC 9 VALUE brown.
-                        10 class_name     PIC X(10) VALUE "submarine".
-                    05 destroyer.
-                        10 class_lenght   PIC 9 VALUE 2.
-                        10 class_color    PIC 9 VALUE white.
-                        10 class_name     PIC X(10) VALUE "destroyer".
+                *> the fleet's ship classes, loaded from fleet.dat by
+                *> load_fleet_config (falls back to the classic 5 ships
+                *> below when the file is missing or malformed)
+                01 fleet_ship OCCURS MAX_SHIPS TIMES.
+                    05 class_lenght   PIC 9.
+                    05 class_color    PIC 9.
+                    05 class_name     PIC X(10).
                 *> struct used to instantiate a Tile
                 01 current_tile.
                     05 curr_tile_sprite  PIC X VALUE SHIP_SPRITE.
                     05 curr_tile_color   PIC 9 VALUE 1.
                     05 curr_tile_class   PIC X(10) VALUE SPACES.
                 *> game vars
-                01 score_bonnus                 PIC 9999 VALUE ZERO.
+                01 score_bonnus                 PIC 9(6) VALUE ZERO.
                 01 ship_idx                     PIC 9 VALUE ZERO.
                 *> info about ships of the game, for each player
                 01 players_ship_list GLOBAL     OCCURS 2 TIMES.
                     *> p_ship_count is life. when zero, the player dies
                     05 p_ship_count             PIC 9 VALUE ZERO.
                     05 p_score_data.
-                        10 p_score              PIC 9999 VALUE ZERO.
+                        10 p_score              PIC 9(6) VALUE ZERO.
                         10 p_score_hit_count    PIC 999 VALUE ZERO.
                         10 p_score_rounds_count PIC 999 VALUE ZERO.
                         10 p_score_since_last   PIC 999 VALUE ZERO.
                     05 p_ship_idx               PIC 9 VALUE ZERO.
-                    05 p_ships OCCURS SHIP_NUMBER TIMES.
+                    05 p_ships OCCURS MAX_SHIPS TIMES.
                         10 p_ship_damage        PIC 9 VALUE ZERO.
                         10 p_ship_class.
                             15 p_ship_class_lenght   PIC 9.
@@ -146,6 +200,9 @@
                     05 LINE PLUS 1 COLUMN 10 VALUE "2- Hall of Fame ".
                     05 LINE PLUS 1 COLUMN 10 VALUE "3- Demo ".
                     05 LINE PLUS 1 COLUMN 10 VALUE "4- Options      ".
+                    05 LINE PLUS 1 COLUMN 10 VALUE "5- Continue Game".
+                    05 LINE PLUS 1 COLUMN 10 VALUE "6- Hot-seat 2P  ".
+                    05 LINE PLUS 1 COLUMN 10 VALUE "7- Statistics   ".
                     05 LINE PLUS 1 COLUMN 10 VALUE "q- Quit         ".
                     05 LINE PLUS 1 COLUMN 10 VALUE "----------------".
                     *>
@@ -173,15 +230,26 @@
                     05 LINE PLUS 1 COLUMN 10 VALUE "2- Hits turn red".
                     05 COLUMN PLUS 2 USING FIRE_ON_HIT
                                     FOREGROUND-COLOR blue.
-                    05 LINE PLUS 1 COLUMN 10 VALUE "3- Run tests".
+                    05 LINE PLUS 1 COLUMN 10
+                                    VALUE "3- Manual placement".
+                    05 COLUMN PLUS 2 USING MANUAL_PLACEMENT
+                                    FOREGROUND-COLOR blue.
+                    05 LINE PLUS 1 COLUMN 10
+                                    VALUE "4- AI difficulty(1-3)".
+                    05 COLUMN PLUS 2 USING AI_DIFFICULTY
+                                    FOREGROUND-COLOR blue.
+                    05 LINE PLUS 1 COLUMN 10 VALUE "5- Run tests".
                     05 COLUMN PLUS 2 USING GAME_MODE
                                     FOREGROUND-COLOR blue.
-                    05 LINE PLUS 1 COLUMN 10 VALUE "4- Go back".
+                    05 LINE PLUS 1 COLUMN 10 VALUE "6- Go back".
                     05 LINE PLUS 1 COLUMN 10 VALUE "----------------".
 
                 01 screen_game_over.
                     05 LINE 12 COLUMN 16 VALUE "  *** GAME OVER ***".
-                    05 LINE 21 COLUMN 5
+                    *> below line 16 + MAX_SHIPS - 1, the lowest ship
+                    *> row show_score can print, so a large fleet never
+                    *> overwrites this prompt
+                    05 LINE 25 COLUMN 5
                                     VALUE " Press key to continue...".
                     *> 05 COLUMN PLUS 2 VALUE "<Enter>" BLINK.
                     05 COLUMN PLUS 2 USING guess_y_tx.
@@ -206,13 +274,40 @@
                             VALUE "Please write your name".
                     05 COLUMN PLUS 2 USING player_name.
 
+                *> below line 16 + MAX_SHIPS - 1, the lowest ship row
+                *> show_score can print, so a large fleet never
+                *> overwrites this prompt
                 01 user_input_screen.
-                    05 LINE 21 COLUMN 5 VALUE "Your turn: " BLINK.
+                    05 LINE 25 COLUMN 5 VALUE "Your turn: " BLINK.
                     05 COLUMN PLUS 2 USING guess_y_tx AUTO-SKIP.
                     05 COLUMN PLUS 2 USING guess_x AUTO-SKIP.
 
+                01 placement_screen.
+                    05 LINE 25 COLUMN 5 VALUE "Place your ".
+                    05 COLUMN PLUS 1 USING ship_name.
+                    05 COLUMN PLUS 2 VALUE "col:".
+                    05 COLUMN PLUS 1 USING guess_y_tx AUTO-SKIP.
+                    05 COLUMN PLUS 1 VALUE "row:".
+                    05 COLUMN PLUS 1 USING guess_x AUTO-SKIP.
+                    05 COLUMN PLUS 1 VALUE "dir(0=across,1=down):".
+                    05 COLUMN PLUS 1 USING build_direction AUTO-SKIP.
+
+                01 pass_device_screen.
+                    05 BLANK SCREEN BACKGROUND-COLOR black
+                                    FOREGROUND-COLOR white.
+                    05 LINE 12 COLUMN 10
+                            VALUE "Pass the keyboard to the other".
+                    05 LINE PLUS 1 COLUMN 10 VALUE "player.".
+                    05 LINE PLUS 2 COLUMN 10
+                            VALUE "Press key when ready..." BLINK.
+                    05 COLUMN PLUS 2 USING guess_y_tx AUTO-SKIP.
+
             PROCEDURE DIVISION.
             main_menu.
+                IF FLEET_LOADED = 0 THEN
+                    PERFORM load_fleet_config
+                    MOVE 1 TO FLEET_LOADED
+                END-IF.
                 ACCEPT main_menu_screen.
                 EVALUATE menu_opt
                     WHEN 1
@@ -227,6 +322,14 @@
                         PERFORM game_start
                     WHEN 4
                         PERFORM menu_options
+                    WHEN 5
+                        PERFORM resume_game
+                    WHEN 6
+                        MOVE 0 TO NOFOG_MODE
+                        MOVE 3 TO GAME_MODE
+                        PERFORM game_start
+                    WHEN 7
+                        CALL "Statistics" END-CALL
                     WHEN "q"
                         STOP RUN
                     WHEN OTHER
@@ -252,10 +355,22 @@
                             MOVE 0 TO FIRE_ON_HIT
                         END-IF
                     WHEN 3
+                        IF MANUAL_PLACEMENT = 0 THEN
+                            MOVE 1 TO MANUAL_PLACEMENT
+                        ELSE
+                            MOVE 0 TO MANUAL_PLACEMENT
+                        END-IF
+                    WHEN 4
+                        IF AI_DIFFICULTY >= 3 THEN
+                            MOVE 1 TO AI_DIFFICULTY
+                        ELSE
+                            ADD 1 TO AI_DIFFICULTY
+                        END-IF
+                    WHEN 5
                         MOVE 1 TO NOFOG_MODE
                         MOVE 1 TO GAME_MODE
                         PERFORM game_start
-                    WHEN 4
+                    WHEN 6
                         PERFORM main_menu
                 END-EVALUATE.
                 MOVE 0 TO menu_opt.
@@ -278,34 +393,161 @@
                     *> MOVE 0 TO p_
                     PERFORM zero_player_scores
                     MOVE 1 TO p_ship_idx(player)
-                    MOVE 1 TO ship_idx
-                    MOVE submarine TO build_ship_parameters
-                    PERFORM build_ship
-                    
-                    MOVE destroyer TO build_ship_parameters
-                    PERFORM build_ship
-                
-                    MOVE cruiser TO build_ship_parameters
-                    PERFORM build_ship
-                    
-                    MOVE battleship TO build_ship_parameters
-                    PERFORM build_ship
-                    
-                    MOVE carrier TO build_ship_parameters
-                    PERFORM build_ship
+                    PERFORM VARYING ship_idx FROM 1 BY 1
+                                            UNTIL ship_idx > SHIP_NUMBER
+                        MOVE fleet_ship(ship_idx)
+                                    TO build_ship_parameters
+                        PERFORM place_one_ship
+                    END-PERFORM
                 END-PERFORM.
                 *> game main loop
                 PERFORM game_loop.
                 EXIT.
 
+            *> place one ship, letting the human choose the spot when
+            *> manual placement is enabled for a normal single-player
+            *> game; every other player/mode still gets random layout
+            place_one_ship.
+                IF player = HUMAN_PLAYER
+                        AND MANUAL_PLACEMENT = 1
+                        AND GAME_MODE = 0 THEN
+                    PERFORM manual_place_ship
+                ELSE
+                    PERFORM build_ship
+                END-IF.
+                EXIT.
+
             game_loop.
+                MOVE HUMAN_PLAYER TO CURRENT_VIEWER.
                 PERFORM show_board.
                 PERFORM get_user_move.
-                PERFORM get_enemy_move.
+                IF GAME_MODE = 3 AND GAME_OVER <> 1 THEN
+                    ACCEPT pass_device_screen
+                END-IF.
+                IF GAME_OVER <> 1 THEN
+                    PERFORM get_enemy_move
+                END-IF.
+                IF GAME_MODE = 3 AND GAME_OVER <> 1 THEN
+                    ACCEPT pass_device_screen
+                END-IF.
                 IF GAME_OVER <> 1 THEN
                     *> never miss a chance to use GOTO :)
                     GO TO game_loop.
-                PERFORM do_game_over.
+                PERFORM finish_game_loop.
+                EXIT.
+
+            *> shared tail of game_loop - saved or genuinely over
+            finish_game_loop.
+                IF SAVE_REQUESTED = 1 THEN
+                    PERFORM save_game_checkpoint
+                ELSE
+                    PERFORM do_game_over
+                END-IF.
+                EXIT.
+
+            *> resume a match saved earlier via "Save & Exit"
+            resume_game.
+                PERFORM load_game_checkpoint.
+                IF checkpoint_found = 1 THEN
+                    DISPLAY " " BLANK SCREEN BACKGROUND-COLOR black
+                                            FOREGROUND-COLOR white
+                    MOVE 2 TO x_offset(HUMAN_PLAYER)
+                    MOVE 2 TO y_offset(HUMAN_PLAYER)
+                    MOVE 2 TO x_offset(CPU_PLAYER)
+                    MOVE 30 TO y_offset(CPU_PLAYER)
+                    CALL "bot_ai" USING 0
+                    MOVE 0 TO SAVE_REQUESTED
+                    MOVE 0 TO GAME_OVER
+                    IF SAVED_TURN = CPU_PLAYER THEN
+                        *> hot-seat player 2 saved on their own turn,
+                        *> after player 1 already moved this round -
+                        *> finish that round before looping normally
+                        MOVE CPU_PLAYER TO CURRENT_VIEWER
+                        PERFORM get_enemy_move
+                        IF GAME_MODE = 3 AND GAME_OVER <> 1 THEN
+                            ACCEPT pass_device_screen
+                        END-IF
+                        IF GAME_OVER <> 1 THEN
+                            PERFORM game_loop
+                        ELSE
+                            PERFORM finish_game_loop
+                        END-IF
+                    ELSE
+                        PERFORM game_loop
+                    END-IF
+                ELSE
+                    DISPLAY " " BLANK SCREEN BACKGROUND-COLOR black
+                                            FOREGROUND-COLOR white
+                    DISPLAY "No saved game found." AT LINE 10 COLUMN 10
+                    ACCEPT screen_game_over
+                END-IF.
+                EXIT.
+
+            *> dump the in-progress match to a checkpoint file so it
+            *> can be resumed later from "Continue Game"
+            save_game_checkpoint.
+                DISPLAY "Saving game..."
+                OPEN OUTPUT checkpoint_file.
+                STRING GAME_MODE ";"
+                       NOFOG_MODE ";"
+                       FIRE_ON_HIT ";"
+                       AI_DIFFICULTY ";"
+                       SHIP_NUMBER ";"
+                       SAVED_TURN
+                    INTO checkpoint_line
+                END-STRING.
+                WRITE checkpoint_line.
+                MOVE board TO checkpoint_line.
+                WRITE checkpoint_line.
+                MOVE players_ship_list TO checkpoint_line.
+                WRITE checkpoint_line.
+                *> the fleet the ship data above was built against, so
+                *> a fleet.dat edited after saving can't desync
+                *> players_ship_list from a since-changed SHIP_NUMBER
+                MOVE fleet_ship TO checkpoint_line.
+                WRITE checkpoint_line.
+                CLOSE checkpoint_file.
+                MOVE 0 TO SAVE_REQUESTED.
+                EXIT.
+
+            *> reload a match saved by save_game_checkpoint
+            load_game_checkpoint.
+                MOVE 0 TO checkpoint_found.
+                OPEN INPUT checkpoint_file.
+                IF checkpoint_file_status = "00" THEN
+                    READ checkpoint_file
+                        AT END MOVE 0 TO checkpoint_found
+                        NOT AT END
+                            UNSTRING checkpoint_line DELIMITED BY ';'
+                                INTO GAME_MODE, NOFOG_MODE, FIRE_ON_HIT,
+                                     AI_DIFFICULTY, SHIP_NUMBER,
+                                     SAVED_TURN
+                            END-UNSTRING
+                            MOVE 1 TO checkpoint_found
+                    END-READ
+                    IF checkpoint_found = 1 THEN
+                        READ checkpoint_file
+                            AT END MOVE 0 TO checkpoint_found
+                            NOT AT END MOVE checkpoint_line TO board
+                        END-READ
+                    END-IF
+                    IF checkpoint_found = 1 THEN
+                        READ checkpoint_file
+                            AT END MOVE 0 TO checkpoint_found
+                            NOT AT END
+                                MOVE checkpoint_line
+                                        TO players_ship_list
+                        END-READ
+                    END-IF
+                    IF checkpoint_found = 1 THEN
+                        READ checkpoint_file
+                            AT END MOVE 0 TO checkpoint_found
+                            NOT AT END
+                                MOVE checkpoint_line TO fleet_ship
+                        END-READ
+                    END-IF
+                    CLOSE checkpoint_file
+                END-IF.
                 EXIT.
 
             *> show screen
@@ -325,9 +567,14 @@
                             DISPLAY letter_numbers(y) AT LINE 2
                                                 COLUMN screen_column
                             MOVE tile_data(player, x, y) TO current_tile
-                            IF player = 2
+                            IF GAME_MODE = 3
+                                    AND player NOT = CURRENT_VIEWER
+                                    AND curr_tile_sprite = SHIP_SPRITE
+                                    AND NOFOG_MODE = 0
+                                OR (GAME_MODE NOT = 3
+                                    AND player = 2
                                     AND curr_tile_sprite = SHIP_SPRITE
-                                    AND NOFOG_MODE = 0 THEN
+                                    AND NOFOG_MODE = 0) THEN
                                 DISPLAY WATER
                                     AT LINE screen_line
                                                 COLUMN screen_column
@@ -397,6 +644,13 @@
                         DISPLAY "Player quit."
                         MOVE 1 TO GAME_OVER
                     END-IF
+                    *> s saves the match so it can be resumed later
+                    IF guess_y_tx = "s" THEN
+                        DISPLAY "Saving and exiting..."
+                        MOVE 1 TO SAVE_REQUESTED
+                        MOVE HUMAN_PLAYER TO SAVED_TURN
+                        MOVE 1 TO GAME_OVER
+                    END-IF
                     *> z is a cheat to remove the fog from enemy board
                     IF guess_y_tx = "z" THEN
                         IF NOFOG_MODE = 1 THEN
@@ -405,34 +659,94 @@
                             MOVE 1 TO NOFOG_MODE
                         END-IF
                     END-IF
-                    CALL "letters_to_numbers" USING guess_y_tx
-                                                GIVING guess_y
+                    IF guess_y_tx NOT = "s" THEN
+                        CALL "letters_to_numbers" USING guess_y_tx
+                                                    GIVING guess_y
+                    END-IF
                 ELSE
-                    *> CALL "bot_ai" USING enemy, guess_x, guess_y
-                    COMPUTE guess_x = (FUNCTION RANDOM
-                                        * (BOARD_HEIGTH - 1 + 1) + 1)
-                    COMPUTE guess_y = (FUNCTION RANDOM
-                                        * (BOARD_WIDTH - 1 + 1) + 1)
-                    IF GAME_MODE = 2 THEN
-                        CALL "CBL_OC_NANOSLEEP" USING 500000000
+                    IF GAME_MODE = 3 THEN
+                        *> hot-seat player 1: no "z" fog cheat here -
+                        *> NOFOG_MODE is a single GLOBAL flag, so either
+                        *> hot-seat player toggling it would reveal
+                        *> both fleets to both viewers for good
+                        PERFORM get_hotseat_move
+                    ELSE
+                        *> CALL "bot_ai" USING enemy, guess_x, guess_y
+                        COMPUTE guess_x = (FUNCTION RANDOM
+                                    * (BOARD_HEIGTH - 1 + 1) + 1)
+                        COMPUTE guess_y = (FUNCTION RANDOM
+                                    * (BOARD_WIDTH - 1 + 1) + 1)
+                        IF GAME_MODE = 2 THEN
+                            CALL "CBL_OC_NANOSLEEP" USING 500000000
+                        END-IF
                     END-IF
                 END-IF.
-                PERFORM resolve_move.
+                *> "s" already ended the game to save it - no shot fired
+                IF guess_y_tx NOT = "s" THEN
+                    PERFORM resolve_move
+                END-IF.
+                EXIT.
+
+            *> hot-seat player 1's turn: q/s only, deliberately not the
+            *> "z" fog-toggle cheat get_user_move's GAME_MODE = 0 branch
+            *> has (see get_user_move's comment above)
+            get_hotseat_move.
+                ACCEPT user_input_screen END-ACCEPT.
+                IF guess_y_tx = "q" THEN
+                    DISPLAY "Player quit."
+                    MOVE 1 TO GAME_OVER
+                END-IF.
+                IF guess_y_tx = "s" THEN
+                    DISPLAY "Saving and exiting..."
+                    MOVE 1 TO SAVE_REQUESTED
+                    MOVE HUMAN_PLAYER TO SAVED_TURN
+                    MOVE 1 TO GAME_OVER
+                END-IF.
+                IF guess_y_tx NOT = "s" THEN
+                    CALL "letters_to_numbers" USING guess_y_tx
+                                                GIVING guess_y
+                END-IF.
                 EXIT.
 
             *> Get AI move for Enemy
             get_enemy_move.
                 MOVE CPU_PLAYER TO player.
                 MOVE HUMAN_PLAYER TO enemy.
-                CALL "bot_ai" USING enemy, guess_x, guess_y.
-                *> prevent repeated shots
-                IF tile(enemy, guess_x, guess_y) = MISSED
-                    OR tile(enemy, guess_x, guess_y) = EXPLOSION
-                    *> never, ever miss a chance to use GOTO :)
-                    GO TO get_enemy_move
+                IF GAME_MODE = 3 THEN
+                    *> hot-seat: player 2 is a human, not the bot
+                    MOVE CPU_PLAYER TO CURRENT_VIEWER
+                    PERFORM show_board
+                    ACCEPT user_input_screen END-ACCEPT
+                    IF guess_y_tx = "q" THEN
+                        DISPLAY "Player quit."
+                        MOVE 1 TO GAME_OVER
+                    END-IF
+                    *> s saves the match so it can be resumed later
+                    IF guess_y_tx = "s" THEN
+                        DISPLAY "Saving and exiting..."
+                        MOVE 1 TO SAVE_REQUESTED
+                        MOVE CPU_PLAYER TO SAVED_TURN
+                        MOVE 1 TO GAME_OVER
+                    END-IF
+                    IF guess_y_tx NOT = "s" THEN
+                        CALL "letters_to_numbers" USING guess_y_tx
+                                                    GIVING guess_y
+                    END-IF
+                ELSE
+                    CALL "bot_ai" USING enemy, guess_x, guess_y,
+                                            AI_DIFFICULTY
+                    *> prevent repeated shots
+                    IF tile(enemy, guess_x, guess_y) = MISSED
+                        OR tile(enemy, guess_x, guess_y) = EXPLOSION
+                        *> never, ever miss a chance to use GOTO :)
+                        GO TO get_enemy_move
+                    END-IF
                 END-IF.
 
-                PERFORM resolve_move.
+                *> "s" already ended the game to save it - no shot fired
+                IF guess_y_tx NOT = "s" THEN
+                    PERFORM resolve_move
+                END-IF.
                 MOVE 1 TO guess_x.
                 MOVE 1 TO guess_y.
                 EXIT.
@@ -472,23 +786,14 @@
 
             *> store damage information
             damage_ship.
-                EVALUATE curr_tile_class
-                    WHEN "submarine"
-                        MOVE 1 TO ship_idx
-                        MOVE 3 TO ship_lenght
-                    WHEN "destroyer"
-                        MOVE 2 TO ship_idx
-                        MOVE 2 TO ship_lenght
-                    WHEN "cruiser"
-                        MOVE 3 TO ship_idx
-                        MOVE 3 TO ship_lenght
-                    WHEN "battleship"
-                        MOVE 4 TO ship_idx
-                        MOVE 4 TO ship_lenght
-                    WHEN "carrier"
-                        MOVE 5 TO ship_idx
-                        MOVE 5 TO ship_lenght
-                END-EVALUATE.
+                *> find which of the enemy's ships got hit, by class name
+                PERFORM VARYING ship_idx FROM 1 BY 1
+                        UNTIL ship_idx > SHIP_NUMBER
+                        OR p_ship_class_name(enemy, ship_idx)
+                                            = curr_tile_class
+                    CONTINUE
+                END-PERFORM.
+                MOVE p_ship_class_lenght(enemy, ship_idx) TO ship_lenght.
                 ADD 1 TO p_ship_damage(enemy, ship_idx).
                 IF p_ship_damage(enemy, ship_idx) >= ship_lenght THEN
                     SUBTRACT 1 FROM p_ship_count(enemy)
@@ -522,7 +827,36 @@
             build_ship.
                 PERFORM find_place_to_build_ship.
                 PERFORM draw_ship.
-                *> store ship information
+                PERFORM store_ship_info.
+                EXIT.
+
+            *> let the human player choose where to place a ship
+            manual_place_ship.
+                PERFORM get_manual_build_parameters.
+                PERFORM check_space.
+                IF can_build <> 1 THEN
+                    DISPLAY "Can't place ship there - try again."
+                        AT LINE 26 COLUMN 5
+                    *> Never miss a chance to use GOTO! :)
+                    GO TO manual_place_ship
+                END-IF.
+                PERFORM draw_ship.
+                PERFORM store_ship_info.
+                EXIT.
+
+            *> prompt the human player for a ship's place and heading
+            get_manual_build_parameters.
+                PERFORM show_board.
+                DISPLAY "Choose a spot for your fleet." AT LINE 24
+                                                        COLUMN 5.
+                ACCEPT placement_screen END-ACCEPT.
+                CALL "letters_to_numbers" USING guess_y_tx
+                                            GIVING start_at_y.
+                MOVE guess_x TO start_at_x.
+                EXIT.
+
+            *> record a newly placed ship's class in the player's fleet
+            store_ship_info.
                 MOVE p_ship_idx(player) TO ship_idx.
                 MOVE build_ship_parameters
                     TO p_ship_class(player, ship_idx).
@@ -618,6 +952,89 @@
                 END-PERFORM.
                 EXIT.
 
+            *> load the fleet's ship classes from fleet.dat (one
+            *> "name;length;color" line per ship class); falls back to
+            *> the classic 5-ship fleet when the file is missing, empty
+            *> or badly formed
+            load_fleet_config.
+                MOVE 0 TO ship_idx.
+                MOVE 0 TO fleet_end_of_file.
+                MOVE 0 TO skipped_fleet_lines.
+                OPEN INPUT fleet_file.
+                IF fleet_file_status = "00" THEN
+                    PERFORM UNTIL fleet_end_of_file = 1
+                                    OR ship_idx >= MAX_SHIPS
+                        READ fleet_file
+                            AT END MOVE 1 TO fleet_end_of_file
+                        END-READ
+                        IF fleet_end_of_file = 0 THEN
+                            ADD 1 TO ship_idx
+                            PERFORM validate_fleet_record
+                            IF fleet_line_valid = 0 THEN
+                                SUBTRACT 1 FROM ship_idx
+                                ADD 1 TO skipped_fleet_lines
+                                DISPLAY "Skipping bad fleet line: "
+                                    fleet_line
+                            END-IF
+                        END-IF
+                    END-PERFORM
+                    CLOSE fleet_file
+                END-IF.
+                IF skipped_fleet_lines > 0 THEN
+                    DISPLAY skipped_fleet_lines
+                        " malformed fleet line(s) skipped"
+                END-IF.
+                IF ship_idx = 0 THEN
+                    PERFORM load_default_fleet
+                ELSE
+                    MOVE ship_idx TO SHIP_NUMBER
+                END-IF.
+                EXIT.
+
+            *> a ship class line must have exactly 3 fields, a
+            *> non-blank name and numeric length/color, the same way
+            *> validate_record/validate_history_record check
+            *> hall_of_fame.csv/game_history.csv - fleet.dat is just
+            *> as likely to be hand-edited (and mis-edited) as those
+            validate_fleet_record.
+                MOVE 1 TO fleet_line_valid.
+                MOVE SPACES TO fleet_trailing_field.
+                UNSTRING fleet_line DELIMITED BY ';'
+                    INTO class_name(ship_idx)
+                         class_lenght(ship_idx)
+                         class_color(ship_idx)
+                         fleet_trailing_field
+                    TALLYING IN fleet_field_count
+                END-UNSTRING.
+                IF fleet_field_count NOT = 3
+                    OR class_name(ship_idx) = SPACES
+                    OR class_lenght(ship_idx) NOT NUMERIC
+                    OR class_color(ship_idx) NOT NUMERIC
+                    OR fleet_trailing_field NOT = SPACES THEN
+                    MOVE 0 TO fleet_line_valid
+                END-IF.
+                EXIT.
+
+            *> the classic fleet, used when fleet.dat can't be read
+            load_default_fleet.
+                MOVE 5 TO SHIP_NUMBER.
+                MOVE 3 TO class_lenght(1).
+                MOVE brown TO class_color(1).
+                MOVE "submarine" TO class_name(1).
+                MOVE 2 TO class_lenght(2).
+                MOVE white TO class_color(2).
+                MOVE "destroyer" TO class_name(2).
+                MOVE 3 TO class_lenght(3).
+                MOVE magenta TO class_color(3).
+                MOVE "cruiser" TO class_name(3).
+                MOVE 4 TO class_lenght(4).
+                MOVE cyan TO class_color(4).
+                MOVE "battleship" TO class_name(4).
+                MOVE 5 TO class_lenght(5).
+                MOVE green TO class_color(5).
+                MOVE "carrier" TO class_name(5).
+                EXIT.
+
             *> Ends the game and show winners
             do_game_over.
                 MOVE 1 TO NOFOG_MODE.
@@ -648,8 +1065,12 @@
                 DISPLAY score_bonnus AT LINE 13 COLUMN screen_column
                         FOREGROUND-COLOR green.
                 ACCEPT screen_game_over.
-                *> go to the hall of fame
-                IF GAME_MODE = 0 THEN
+                *> test/demo runs auto-play via random guesses and must
+                *> not pollute the real match history/battle report -
+                *> hot-seat is a real match too, so it's recorded
+                IF GAME_MODE = 0 OR GAME_MODE = 3 THEN
+                    PERFORM append_game_history
+                    PERFORM write_battle_report
                     IF player_name = SPACES THEN
                         ACCEPT set_player_name_screen
                     END-IF
@@ -660,6 +1081,100 @@
                 END-IF.
                 EXIT.
 
+            *> stamp the current date into game_date_tx (yyyy-mm-dd)
+            stamp_game_date.
+                MOVE FUNCTION CURRENT-DATE TO game_date_time.
+                STRING game_year "-" game_month "-" game_day
+                    INTO game_date_tx.
+                EXIT.
+
+            *> append a one-line summary of this match to the
+            *> permanent match history log, win or lose, top-10 or not
+            append_game_history.
+                PERFORM stamp_game_date.
+                IF player = HUMAN_PLAYER THEN
+                    MOVE "H" TO game_winner_tx
+                ELSE
+                    MOVE "C" TO game_winner_tx
+                END-IF.
+                OPEN EXTEND history_file.
+                IF history_file_status = "35" THEN
+                    OPEN OUTPUT history_file
+                END-IF.
+                STRING game_date_tx ";"
+                       p_score(HUMAN_PLAYER) ";"
+                       p_score_hit_count(HUMAN_PLAYER) ";"
+                       p_score_rounds_count(HUMAN_PLAYER) ";"
+                       p_score(CPU_PLAYER) ";"
+                       p_score_hit_count(CPU_PLAYER) ";"
+                       p_score_rounds_count(CPU_PLAYER) ";"
+                       game_winner_tx
+                    INTO history_line
+                END-STRING.
+                WRITE history_line.
+                CLOSE history_file.
+                EXIT.
+
+            *> write a plain-text summary of the match just played to
+            *> battle_report.txt, so it can be shared or printed;
+            *> reuses game_date_tx/game_winner_tx as stamped by the
+            *> append_game_history that always runs right before this
+            write_battle_report.
+                OPEN OUTPUT report_file.
+                MOVE "========================================"
+                    TO report_line.
+                WRITE report_line.
+                STRING "Battle report - " game_date_tx
+                    INTO report_line
+                END-STRING.
+                WRITE report_line.
+                MOVE "========================================"
+                    TO report_line.
+                WRITE report_line.
+                STRING "Player: " player_name INTO report_line
+                END-STRING.
+                WRITE report_line.
+                STRING "Human score: " p_score(HUMAN_PLAYER)
+                       "  (" p_score_hit_count(HUMAN_PLAYER) " hits, "
+                       p_score_rounds_count(HUMAN_PLAYER) " rounds)"
+                    INTO report_line
+                END-STRING.
+                WRITE report_line.
+                STRING "CPU score:   " p_score(CPU_PLAYER)
+                       "  (" p_score_hit_count(CPU_PLAYER) " hits, "
+                       p_score_rounds_count(CPU_PLAYER) " rounds)"
+                    INTO report_line
+                END-STRING.
+                WRITE report_line.
+                MOVE "Fleet damage (human vs CPU):" TO report_line.
+                WRITE report_line.
+                *> one line per ship, both players' class and damage,
+                *> same fleet loop show_score uses
+                PERFORM VARYING ship_idx FROM 1 BY 1
+                                        UNTIL ship_idx > SHIP_NUMBER
+                    STRING "  "
+                           p_ship_class_name(HUMAN_PLAYER, ship_idx)
+                           " dmg " p_ship_damage(HUMAN_PLAYER, ship_idx)
+                           "   vs   "
+                           p_ship_class_name(CPU_PLAYER, ship_idx)
+                           " dmg " p_ship_damage(CPU_PLAYER, ship_idx)
+                        INTO report_line
+                    END-STRING
+                    WRITE report_line
+                END-PERFORM.
+                STRING "Bonus awarded: +" score_bonnus
+                    INTO report_line
+                END-STRING.
+                WRITE report_line.
+                IF game_winner_tx = "H" THEN
+                    MOVE "Winner: Human player" TO report_line
+                ELSE
+                    MOVE "Winner: CPU" TO report_line
+                END-IF.
+                WRITE report_line.
+                CLOSE report_file.
+                EXIT.
+
             *> =======================================================
         
             IDENTIFICATION DIVISION.
@@ -678,7 +1193,7 @@
                 *> This is Cobol OO in action!
             DATA DIVISION.
                 WORKING-STORAGE SECTION.
-                    01 GIVE_UP constant as 9.
+                    01 GIVE_UP PIC 9 VALUE 9.
                     01 general_vars.
                         05 x  PIC 99 VALUE ZERO.
                         05 y  PIC 99 VALUE ZERO.
@@ -704,6 +1219,7 @@
                     01 enemy PIC 9 VALUE 1.
                     01 guess_x PIC 9 VALUE 1.
                     01 guess_y PIC 99 VALUE 1.
+                    01 difficulty PIC 9 VALUE 2.
                 SCREEN SECTION.
                     01 debug_ai.
                         05 LINE 12 COLUMN 2 USING strategy.
@@ -714,7 +1230,8 @@
                         05 LINE 13 COLUMN 15 USING guess_x.
                         05 COLUMN 20 USING guess_y.
 
-            PROCEDURE DIVISION USING enemy, guess_x, guess_y.
+            PROCEDURE DIVISION USING enemy, guess_x, guess_y,
+                                        difficulty.
                 start_ai_process.
                     *> if called with enemy = 0, reset state
                     IF enemy = 0 THEN
@@ -780,6 +1297,28 @@
                             MOVE 1 TO min_s
                             MOVE 2 TO max_s
                     END-EVALUATE.
+                    *> tighten or loosen the AI to match the chosen
+                    *> difficulty
+                    EVALUATE difficulty
+                        WHEN 1
+                            *> easy: keep poking around at random even
+                            *> after landing a hit, and give up sooner
+                            IF know_all = 0 THEN
+                                MOVE 1 TO min_s
+                                MOVE 2 TO max_s
+                            END-IF
+                            MOVE 5 TO GIVE_UP
+                        WHEN 3
+                            *> hard: hunt near known hits as soon as
+                            *> one is found, and never give up early
+                            IF know_one = 1 THEN
+                                MOVE 3 TO min_s
+                                MOVE 4 TO max_s
+                            END-IF
+                            MOVE 9 TO GIVE_UP
+                        WHEN OTHER
+                            MOVE 7 TO GIVE_UP
+                    END-EVALUATE.
                     EXIT.
 
                 *> Prevents shooting same place twice
@@ -965,10 +1504,18 @@
             DATA DIVISION.
                 FILE SECTION.
                     FD  csv_file.
-                        01 line_record  PIC X(32) VALUE SPACES.
+                        01 line_record  PIC X(40) VALUE SPACES.
                 WORKING-STORAGE SECTION.
                     01 MAX_RECORDS  CONSTANT AS 10.
                     01 ALIGN_COLUMN CONSTANT AS 12.
+                    *> left column of whichever board print_board_
+                    *> section is currently drawing (human/CPU sit
+                    *> side by side so both full boards fit on screen)
+                    01 board_column PIC 99 VALUE 0.
+                    *> the two ranked leaderboards kept side by side
+                    01 HUMAN_BOARD  CONSTANT AS 1.
+                    01 CPU_BOARD    CONSTANT AS 2.
+                    01 list_idx     PIC 9 VALUE HUMAN_BOARD.
                     *> colors
                     01 black        CONSTANT AS 0.
                     01 blue         CONSTANT AS 1.
@@ -997,6 +1544,14 @@
                         02 end_of_file     PIC 9 VALUE ZERO.
                     01 data_loaded PIC 9 VALUE 0.
                     01 file_status  PIC XX.
+                    *> used to validate a csv line before trusting it
+                    01 record_valid     PIC 9 VALUE 0.
+                    01 field_count      PIC 99 VALUE 0.
+                    01 unstring_tally   PIC X(6) VALUE SPACES.
+                    *> catches trailing garbage after the 3rd field
+                    01 trailing_field   PIC X(20) VALUE SPACES.
+                    *> counts lines rejected by validate_record
+                    01 skipped_records  PIC 99 VALUE 0.
                     *> auxiliary
                     01 i PIC 99 VALUE 0.
                     01 j PIC 99 VALUE 0.
@@ -1005,20 +1560,23 @@
                     01 done PIC 9 VALUE 0.
                     01 insert_at PIC 99 VALUE 0.
                     01 score_record.
-                        05 record_name PIC X(10) VALUE SPACES.
-                        05 record_score PIC 9999 VALUE ZEROS.
+                        05 record_name PIC X(16) VALUE SPACES.
+                        05 record_score PIC 9(6) VALUE ZEROS.
                         05 record_date  PIC X(10) VALUE SPACES.
 
-                    01 fame_counter     PIC 99 VALUE ZERO.
-                    01 famous OCCURS 99 TIMES.
-                        10 famous_name  PIC X(10) VALUE SPACES.
-                        10 famous_score PIC 9999 VALUE ZEROS.
-                        10 famous_date  PIC X(10) VALUE SPACES.
+                    *> one leaderboard per player type: HUMAN_BOARD /
+                    *> CPU_BOARD, each ranked independently
+                    01 famous_lists OCCURS 2 TIMES.
+                        05 fame_counter     PIC 99 VALUE ZERO.
+                        05 famous OCCURS 99 TIMES.
+                            10 famous_name  PIC X(16) VALUE SPACES.
+                            10 famous_score PIC 9(6) VALUE ZEROS.
+                            10 famous_date  PIC X(10) VALUE SPACES.
 
                 LINKAGE SECTION.
-                    01 arg_player_score     PIC 9999.
+                    01 arg_player_score     PIC 9(6).
                     01 arg_player_name      PIC X(16).
-                    01 arg_cpu_score        PIC 9999.
+                    01 arg_cpu_score        PIC 9(6).
 
                 SCREEN SECTION.
                     01 the_hall_of_fame_screen.
@@ -1034,14 +1592,21 @@
                 MOVE FUNCTION CURRENT-DATE TO date_time.
                 STRING year"-"month"-"dday INTO tx_date_time.
                 IF data_loaded = 0 THEN
+                    MOVE HUMAN_BOARD TO list_idx
+                    PERFORM load_from_storage
+                    MOVE CPU_BOARD TO list_idx
                     PERFORM load_from_storage
+                    MOVE 1 TO data_loaded
                 END-IF.
                 IF arg_player_score > 0 THEN
+                    MOVE HUMAN_BOARD TO list_idx
                     MOVE arg_player_name TO record_name
                     MOVE arg_player_score TO record_score
                     MOVE tx_date_time TO record_date
                     PERFORM insert_record
+                    PERFORM dump_to_storage
 
+                    MOVE CPU_BOARD TO list_idx
                     MOVE "Computer" TO record_name
                     MOVE arg_cpu_score TO record_score
                     MOVE tx_date_time TO record_date
@@ -1051,69 +1616,109 @@
                 PERFORM print_hall_of_fame.
             GOBACK.
 
-                *> insert a record ordely
+                *> insert a record ordely, in the board given by list_idx
                 insert_record.
                     MOVE 0 TO done.
                     PERFORM VARYING i FROM 1 BY 1 UNTIL i > MAX_RECORDS
                                                         OR done = 1
-                        IF record_score = famous_score(i)
-                            AND record_name = famous_name(i) THEN
+                        IF record_score = famous_score(list_idx, i)
+                            AND record_name = famous_name(list_idx, i)
+                            THEN
                             MOVE 1 TO done
                         END-IF
-                        IF record_score > famous_score(i) THEN
+                        IF record_score > famous_score(list_idx, i) THEN
                             MOVE i TO insert_at
                             PERFORM move_list_behind
-                            MOVE record_score TO famous_score(i)
-                            MOVE record_name TO famous_name(i)
-                            MOVE record_date TO famous_date(i)
-                            ADD 1 TO fame_counter
+                            MOVE record_score
+                                    TO famous_score(list_idx, i)
+                            MOVE record_name TO famous_name(list_idx, i)
+                            MOVE record_date TO famous_date(list_idx, i)
+                            ADD 1 TO fame_counter(list_idx)
                             MOVE 1 TO done
                         END-IF
                     END-PERFORM.
                     EXIT.
 
-                *> make room for a new record
+                *> make room for a new record, in the board given by
+                *> list_idx
                 move_list_behind.
-                    PERFORM VARYING x FROM fame_counter BY -1
+                    PERFORM VARYING x FROM fame_counter(list_idx) BY -1
                                                     UNTIL x < insert_at
                         ADD 1 TO x GIVING j
-                        MOVE famous(x) TO famous(j)
+                        MOVE famous(list_idx, x) TO famous(list_idx, j)
                     END-PERFORM.
 
-                *> show the famed list
+                *> show both leaderboards side by side (human champions
+                *> on the left, CPU champions on the right) so both
+                *> full MAX_RECORDS-deep boards fit on one screen
                 print_hall_of_fame.
                     DISPLAY the_hall_of_fame_screen.
                     MOVE 4 TO j.
+                    DISPLAY "Human champions" AT LINE j COLUMN 4
+                                WITH FOREGROUND-COLOR white.
+                    DISPLAY "CPU champions" AT LINE j COLUMN 42
+                                WITH FOREGROUND-COLOR white.
+                    ADD 1 TO j.
+                    MOVE j TO y.
+                    MOVE HUMAN_BOARD TO list_idx.
+                    MOVE 4 TO board_column.
+                    PERFORM print_board_section.
+                    MOVE j TO y.
+                    MOVE CPU_BOARD TO list_idx.
+                    MOVE 42 TO board_column.
+                    PERFORM print_board_section.
+                    ADD MAX_RECORDS TO j.
+                    ADD 1 TO j.
+                    DISPLAY "Press any key"
+                        AT LINE j COLUMN ALIGN_COLUMN BLINK.
+                    ACCEPT OMITTED AT LINE 30.
+                    EXIT.
+
+                *> show one leaderboard (the board given by list_idx),
+                *> in the column given by board_column, one row per
+                *> record starting at the line given by y
+                print_board_section.
                     PERFORM VARYING i FROM 1 BY 1 UNTIL i > MAX_RECORDS
-                                                OR famous_score(i) = 0
-                        DISPLAY i AT LINE j COLUMN ALIGN_COLUMN
+                                        OR famous_score(list_idx, i) = 0
+                        DISPLAY i AT LINE y COLUMN board_column
                                     WITH FOREGROUND-COLOR cyan
-                        ADD 3 TO ALIGN_COLUMN GIVING x
-                        DISPLAY famous_name(i) AT LINE j COLUMN x
-                        ADD 19 TO ALIGN_COLUMN GIVING x
-                        DISPLAY famous_score(i) AT LINE j COLUMN x
+                        ADD 3 TO board_column GIVING x
+                        DISPLAY famous_name(list_idx, i) AT LINE y
+                                    COLUMN x
+                        ADD 19 TO board_column GIVING x
+                        DISPLAY famous_score(list_idx, i) AT LINE y
+                                    COLUMN x
                                     WITH FOREGROUND-COLOR green
-                        ADD 25 TO ALIGN_COLUMN GIVING x
-                        DISPLAY famous_date(i) AT LINE j COLUMN x
+                        ADD 25 TO board_column GIVING x
+                        DISPLAY famous_date(list_idx, i) AT LINE y
+                                    COLUMN x
                                     WITH FOREGROUND-COLOR brown
-                        ADD 1 TO j
+                        ADD 1 TO y
                     END-PERFORM.
-                    ADD 1 TO j.
-                    DISPLAY "Press any key"
-                        AT LINE j COLUMN ALIGN_COLUMN BLINK.
-                    ACCEPT OMITTED AT LINE 30.
                     EXIT.
 
-                *> Dump hall of fame data to storage file
+                *> point csv_file_name at the storage file for the
+                *> board given by list_idx
+                select_storage_file.
+                    IF list_idx = HUMAN_BOARD THEN
+                        MOVE 'hall_of_fame.csv' TO csv_file_name
+                    ELSE
+                        MOVE 'hall_of_fame_cpu.csv' TO csv_file_name
+                    END-IF.
+                    EXIT.
+
+                *> Dump one leaderboard (given by list_idx) to storage
                 dump_to_storage.
+                    PERFORM select_storage_file.
                     DISPLAY "Saving data to file..."
                     OPEN OUTPUT csv_file.
-                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > fame_counter
-                                                OR famous_score(i) = 0
-                                                OR i > MAX_RECORDS
-                        STRING famous_name(i)";"
-                               famous_score(i)";"
-                               famous_date(i)
+                    PERFORM VARYING i FROM 1 BY 1
+                                        UNTIL i > fame_counter(list_idx)
+                                        OR famous_score(list_idx, i) = 0
+                                        OR i > MAX_RECORDS
+                        STRING famous_name(list_idx, i) ";"
+                               famous_score(list_idx, i) ";"
+                               famous_date(list_idx, i)
                             INTO line_record
                             END-STRING
                         WRITE line_record
@@ -1121,9 +1726,12 @@
                     CLOSE csv_file.
                     EXIT.
 
-                *> Load hall of fame data from storage file
+                *> Load one leaderboard (given by list_idx) from storage,
+                *> validating each record before it's inserted
                 load_from_storage.
+                    PERFORM select_storage_file.
                     DISPLAY "Loading data from file..."
+                    MOVE 0 TO skipped_records.
                     OPEN INPUT csv_file.
                     IF file_status = "00" THEN
                         MOVE 0 TO end_of_file
@@ -1132,16 +1740,259 @@
                                 AT END MOVE 1 TO end_of_file
                             END-READ
                             IF end_of_file = 0 THEN
-                                UNSTRING line_record DELIMITED BY ';'
-                                    INTO record_name
-                                         record_score
-                                         record_date
-                                    END-UNSTRING
-                                PERFORM insert_record
+                                PERFORM validate_record
+                                IF record_valid = 1 THEN
+                                    PERFORM insert_record
+                                ELSE
+                                    ADD 1 TO skipped_records
+                                    DISPLAY "Skipping bad record: "
+                                        line_record
+                                END-IF
                             END-IF
                         END-PERFORM
                         CLOSE csv_file
-                        MOVE 1 TO data_loaded
+                        IF skipped_records > 0 THEN
+                            DISPLAY skipped_records
+                                " malformed record(s) skipped"
+                        END-IF
+                    END-IF.
+                    EXIT.
+
+                *> split a stored csv line into record_name/record_score/
+                *> record_date, and check it before trusting it: all
+                *> three fields must be present and the score numeric,
+                *> otherwise the line is a corrupt/short record and is
+                *> skipped instead of being fed to insert_record
+                validate_record.
+                    MOVE 1 TO record_valid.
+                    MOVE SPACES TO record_name.
+                    MOVE ZEROS TO record_score.
+                    MOVE SPACES TO record_date.
+                    MOVE SPACES TO unstring_tally.
+                    MOVE SPACES TO trailing_field.
+                    *> a 4th target catches anything left over after
+                    *> the 3rd field, so a line with extra garbage
+                    *> tacked on doesn't slip past as field_count = 3
+                    UNSTRING line_record DELIMITED BY ';'
+                        INTO record_name
+                             unstring_tally
+                             record_date
+                             trailing_field
+                        TALLYING IN field_count
+                        END-UNSTRING.
+                    IF field_count NOT = 3
+                        OR record_name = SPACES
+                        OR record_date = SPACES
+                        OR unstring_tally = SPACES
+                        OR unstring_tally NOT NUMERIC
+                        OR trailing_field NOT = SPACES THEN
+                        MOVE 0 TO record_valid
+                    ELSE
+                        MOVE unstring_tally TO record_score
                     END-IF.
                     EXIT.
         END PROGRAM Hall_of_fame.
+        *> ========================================================
+
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. Statistics.
+            AUTHOR. Gustavo Selbach Teixeira.
+            *> lifetime stats, computed on demand from game_history.csv
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                    FILE-CONTROL.
+                        SELECT history_file ASSIGN TO history_file_name
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS file_status.
+            DATA DIVISION.
+                FILE SECTION.
+                    FD  history_file.
+                        01 history_line PIC X(80) VALUE SPACES.
+                WORKING-STORAGE SECTION.
+                    01 ALIGN_COLUMN CONSTANT AS 12.
+                    *> colors
+                    01 black        CONSTANT AS 0.
+                    01 blue         CONSTANT AS 1.
+                    01 green        CONSTANT AS 2.
+                    01 cyan         CONSTANT AS 3.
+                    01 red          CONSTANT AS 4.
+                    01 magenta      CONSTANT AS 5.
+                    01 brown        CONSTANT AS 6.
+                    01 white        CONSTANT AS 7.
+                    01 history_file_name    PIC X(4096)
+                                            VALUE 'game_history.csv'.
+                    01 file_status          PIC XX.
+                    01 end_of_file          PIC 9 VALUE 0.
+                    *> one history line, broken into its fields
+                    01 rec_date         PIC X(10).
+                    01 rec_h_score      PIC 9(6).
+                    01 rec_h_hits       PIC 999.
+                    01 rec_h_rounds     PIC 999.
+                    01 rec_c_score      PIC 9(6).
+                    01 rec_c_hits       PIC 999.
+                    01 rec_c_rounds     PIC 999.
+                    01 rec_winner       PIC X.
+                    *> running totals
+                    01 games_played     PIC 9(6) VALUE 0.
+                    01 human_wins       PIC 9(6) VALUE 0.
+                    01 total_rounds     PIC 9(9) VALUE 0.
+                    01 human_win_pct    PIC 999V99 VALUE 0.
+                    01 avg_rounds       PIC 9(6)V99 VALUE 0.
+                    *> winning/losing streak tracking
+                    01 cur_streak       PIC 9(6) VALUE 0.
+                    01 cur_streak_type  PIC X VALUE SPACE.
+                    01 best_streak      PIC 9(6) VALUE 0.
+                    01 worst_streak     PIC 9(6) VALUE 0.
+                    *> auxiliary
+                    01 j                PIC 99 VALUE 0.
+                    01 x                PIC 99 VALUE 0.
+                    *> used to validate a history line before trusting
+                    *> it, same idiom Hall_of_fame's validate_record
+                    *> uses for hall_of_fame.csv
+                    01 line_valid       PIC 9 VALUE 0.
+                    01 field_count      PIC 99 VALUE 0.
+                    01 trailing_field   PIC X(20) VALUE SPACES.
+                    01 skipped_lines    PIC 99 VALUE 0.
+
+                SCREEN SECTION.
+                    01 stats_screen.
+                        05 BLANK SCREEN BACKGROUND-COLOR black
+                                        FOREGROUND-COLOR white.
+                        05 LINE 2 COLUMN ALIGN_COLUMN
+                                        VALUE "Lifetime Statistics".
+                        05 LINE PLUS 1 COLUMN ALIGN_COLUMN
+                            VALUE "===================================".
+
+            PROCEDURE DIVISION.
+                PERFORM compute_stats.
+                DISPLAY stats_screen.
+                MOVE 4 TO j.
+                ADD 22 TO ALIGN_COLUMN GIVING x.
+                DISPLAY "Games played:" AT LINE j COLUMN ALIGN_COLUMN.
+                DISPLAY games_played AT LINE j COLUMN x
+                            WITH FOREGROUND-COLOR green.
+                ADD 1 TO j.
+                DISPLAY "Human win %:" AT LINE j COLUMN ALIGN_COLUMN.
+                DISPLAY human_win_pct AT LINE j COLUMN x
+                            WITH FOREGROUND-COLOR green.
+                ADD 1 TO j.
+                DISPLAY "Avg rounds/game:" AT LINE j COLUMN ALIGN_COLUMN.
+                DISPLAY avg_rounds AT LINE j COLUMN x
+                            WITH FOREGROUND-COLOR green.
+                ADD 1 TO j.
+                DISPLAY "Best win streak:" AT LINE j COLUMN ALIGN_COLUMN.
+                DISPLAY best_streak AT LINE j COLUMN x
+                            WITH FOREGROUND-COLOR cyan.
+                ADD 1 TO j.
+                DISPLAY "Worst losing streak:"
+                            AT LINE j COLUMN ALIGN_COLUMN.
+                DISPLAY worst_streak AT LINE j COLUMN x
+                            WITH FOREGROUND-COLOR brown.
+                ADD 2 TO j.
+                DISPLAY "Press any key" AT LINE j COLUMN ALIGN_COLUMN
+                            BLINK.
+                ACCEPT OMITTED AT LINE 30.
+            GOBACK.
+
+                *> read the whole history log and tally up the totals
+                compute_stats.
+                    MOVE 0 TO skipped_lines.
+                    OPEN INPUT history_file.
+                    IF file_status = "00" THEN
+                        MOVE 0 TO end_of_file
+                        PERFORM UNTIL end_of_file = 1
+                            READ history_file
+                                AT END MOVE 1 TO end_of_file
+                            END-READ
+                            IF end_of_file = 0 THEN
+                                PERFORM parse_history_line
+                            END-IF
+                        END-PERFORM
+                        CLOSE history_file
+                    END-IF.
+                    IF skipped_lines > 0 THEN
+                        DISPLAY skipped_lines
+                            " malformed history line(s) skipped"
+                    END-IF.
+                    IF cur_streak > 0 THEN
+                        PERFORM update_streak_records
+                    END-IF.
+                    IF games_played > 0 THEN
+                        COMPUTE human_win_pct ROUNDED =
+                            (human_wins / games_played) * 100
+                        COMPUTE avg_rounds ROUNDED =
+                            total_rounds / games_played
+                    END-IF.
+                    EXIT.
+
+                *> split one history line and, if it checks out, fold
+                *> it into the running totals; a short/corrupt/non-
+                *> numeric line is skipped instead of being trusted
+                parse_history_line.
+                    PERFORM validate_history_record.
+                    IF line_valid = 1 THEN
+                        ADD 1 TO games_played
+                        ADD rec_h_rounds TO total_rounds
+                        IF rec_winner = "H" THEN
+                            ADD 1 TO human_wins
+                        END-IF
+                        PERFORM track_streak
+                    ELSE
+                        ADD 1 TO skipped_lines
+                    END-IF.
+                    EXIT.
+
+                *> all 8 fields must be present, the date/winner not
+                *> blank, the numeric fields NUMERIC, winner H or C,
+                *> and nothing left over after the 8th field
+                validate_history_record.
+                    MOVE 1 TO line_valid.
+                    MOVE SPACES TO trailing_field.
+                    UNSTRING history_line DELIMITED BY ';'
+                        INTO rec_date, rec_h_score, rec_h_hits,
+                             rec_h_rounds, rec_c_score, rec_c_hits,
+                             rec_c_rounds, rec_winner, trailing_field
+                        TALLYING IN field_count
+                        END-UNSTRING.
+                    IF field_count NOT = 8
+                        OR rec_date = SPACES
+                        OR rec_h_score NOT NUMERIC
+                        OR rec_h_hits NOT NUMERIC
+                        OR rec_h_rounds NOT NUMERIC
+                        OR rec_c_score NOT NUMERIC
+                        OR rec_c_hits NOT NUMERIC
+                        OR rec_c_rounds NOT NUMERIC
+                        OR (rec_winner NOT = "H"
+                            AND rec_winner NOT = "C")
+                        OR trailing_field NOT = SPACES THEN
+                        MOVE 0 TO line_valid
+                    END-IF.
+                    EXIT.
+
+                *> keep a running count of consecutive wins/losses
+                track_streak.
+                    IF cur_streak_type = rec_winner THEN
+                        ADD 1 TO cur_streak
+                    ELSE
+                        IF cur_streak > 0 THEN
+                            PERFORM update_streak_records
+                        END-IF
+                        MOVE 1 TO cur_streak
+                        MOVE rec_winner TO cur_streak_type
+                    END-IF.
+                    EXIT.
+
+                *> file the streak that just ended under best (human
+                *> win streaks) or worst (CPU win / human loss streaks)
+                update_streak_records.
+                    IF cur_streak_type = "H" THEN
+                        IF cur_streak > best_streak THEN
+                            MOVE cur_streak TO best_streak
+                        END-IF
+                    ELSE
+                        IF cur_streak > worst_streak THEN
+                            MOVE cur_streak TO worst_streak
+                        END-IF
+                    END-IF.
+                    EXIT.
+        END PROGRAM Statistics.
